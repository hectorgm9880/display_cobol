@@ -1,23 +1,234 @@
-      ******************************************************************
-      * Author: Hector gm
-      * Date:  4-01-2019
-      * Purpose:
-      * Tectonics:
-      ******************************************************************
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DIVISION_DE_PROCEDIMIENTOS.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 SALUDO PIC A(22).
-       01 TITULO PIC A(40) VALUE 'mensaje en variable'.
-       01 NUMERO PIC 9(1) VALUE 5.
-       PROCEDURE DIVISION.
-           DISPLAY 'Hola mundo'.
-           MOVE "mensaje concatenado." TO SALUDO.
-           DISPLAY "Muy buenas, " SALUDO.
-           DISPLAY "Titulo : " TITULO.
-           DISPLAY "Este es el tutorial: " NUMERO.
-       STOP RUN.
-       END PROGRAM DIVISION_DE_PROCEDIMIENTOS.
+      ******************************************************************
+      * Author: Hector gm
+      * Date:  4-01-2019
+      * Purpose:
+      * Tectonics:
+      *
+      * Modification History:
+      *   04-01-2019  HGM  Original version - fixed greeting/title/
+      *                    number literals displayed to SYSOUT.
+      *   06-05-2019  HGM  Read SALUDO/TITULO/NUMERO from the SALPARM
+      *                    parameter file instead of hardcoded MOVE
+      *                    and VALUE clauses, so operations can change
+      *                    the day's message without a recompile.
+      *   14-06-2019  HGM  Added GREETRPT print file with a header,
+      *                    detail and footer line, so the greeting run
+      *                    can be handed to auditors as a real report
+      *                    instead of scraped SYSOUT.
+      *   02-07-2019  HGM  Validate SALPARM-NUMERO before it is moved
+      *                    into NUMERO.  Bad values are written to
+      *                    EXCPRPT and the run continues on the
+      *                    compiled-in default instead of abending.
+      *   19-08-2019  HGM  Added AUDITLOG - every DISPLAY line is also
+      *                    written as a timestamped audit record so
+      *                    month-end review can reconcile the console
+      *                    output against the printed report.
+      *   09-09-2019  HGM  Converted to a called subprogram - SALUDO,
+      *                    TITULO and NUMERO now come in on the
+      *                    LINKAGE SECTION instead of WORKING-STORAGE.
+      *                    Reading SALPARM and validating NUMERO moved
+      *                    to the new SALMAIN driver, which now owns
+      *                    the CALL to this program.
+      *   16-09-2019  HGM  LINKAGE SECTION now COPYs GREETREC instead
+      *                    of declaring SALUDO/TITULO/NUMERO inline, so
+      *                    this program and SALMAIN share one layout.
+      *   28-10-2019  HGM  GREETRPT/AUDITLOG FD records had FILLER
+      *                    VALUE clauses for their literal text - those
+      *                    do not initialize at run time, so the labels
+      *                    are now MOVEd into named fields each time a
+      *                    record is built, and every WRITE is FILE
+      *                    STATUS checked.  Both files are now opened
+      *                    once per run, on the first CALL, instead of
+      *                    once per DISPLAY/recipient, since they are
+      *                    routed to SYSOUT and cannot be re-extended
+      *                    mid-step.
+      *   30-10-2019  HGM  WS-AUDIT-TEXT was not cleared between the
+      *                    STRING statements that build it - a shorter
+      *                    line left trailing bytes from a longer prior
+      *                    line in the audit record.  Now MOVE SPACES
+      *                    TO WS-AUDIT-TEXT immediately before each
+      *                    STRING.
+      *   31-10-2019  HGM  GREETRPT now prints one header before the
+      *                    recipient loop and one footer after it,
+      *                    instead of a full header/detail/footer block
+      *                    on every CALL - driven by the new
+      *                    GREET-FIRST-SW/GREET-LAST-SW parameters SALMAIN
+      *                    sets per CALL.  Local WORKING-STORAGE items
+      *                    renamed from WS- to SAL- to match the prefix
+      *                    SALMAIN already uses, since this shop settled
+      *                    on SAL- as the one local-item convention.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIVISION_DE_PROCEDIMIENTOS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GREETRPT-FILE ASSIGN TO "GREETRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS GREETRPT-STATUS.
+           SELECT AUDITLOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AUDITLOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GREETRPT-FILE.
+       01 REPORT-HEADER.
+           05 RH-LABEL PIC X(10).
+           05 RH-TITULO PIC A(40).
+           05 FILLER PIC X(20).
+       01 REPORT-DETAIL.
+           05 RD-LABEL PIC X(13).
+           05 RD-SALUDO PIC A(22).
+           05 FILLER PIC X(35).
+       01 REPORT-FOOTER.
+           05 RF-LABEL1 PIC X(15).
+           05 RF-RUN-DATE PIC X(08).
+           05 FILLER PIC X(05).
+           05 RF-LABEL2 PIC X(15).
+           05 RF-RUN-COUNT PIC 9(01).
+           05 FILLER PIC X(26).
+
+       FD  AUDITLOG-FILE.
+       01 AUDITLOG-RECORD.
+           05 AL-TIMESTAMP PIC X(16).
+           05 FILLER PIC X(02).
+           05 AL-TEXT PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 GREETRPT-STATUS PIC X(02).
+           88 GREETRPT-OK VALUE '00'.
+
+       01 AUDITLOG-STATUS PIC X(02).
+           88 AUDITLOG-OK VALUE '00'.
+
+       01 SAL-AUDITLOG-FIRST-SW PIC X(01) VALUE 'Y'.
+           88 SAL-AUDITLOG-FIRST VALUE 'Y'.
+
+       01 SAL-RUN-DATE PIC X(08).
+       01 SAL-RUN-TIME PIC X(08).
+       01 SAL-AUDIT-TEXT PIC X(60).
+
+       LINKAGE SECTION.
+           COPY GREETREC.
+
+       PROCEDURE DIVISION USING SALUDO, TITULO, NUMERO, GREET-FIRST-SW,
+           GREET-LAST-SW.
+
+       0000-MAINLINE.
+           DISPLAY 'Hola mundo'.
+           MOVE 'Hola mundo' TO SAL-AUDIT-TEXT.
+           PERFORM 3000-WRITE-AUDIT THRU 3000-WRITE-AUDIT-EXIT.
+           DISPLAY "Muy buenas, " SALUDO.
+           MOVE SPACES TO SAL-AUDIT-TEXT.
+           STRING 'Muy buenas, ' DELIMITED BY SIZE
+                  SALUDO DELIMITED BY SIZE
+                  INTO SAL-AUDIT-TEXT
+           END-STRING.
+           PERFORM 3000-WRITE-AUDIT THRU 3000-WRITE-AUDIT-EXIT.
+           DISPLAY "Titulo : " TITULO.
+           MOVE SPACES TO SAL-AUDIT-TEXT.
+           STRING 'Titulo : ' DELIMITED BY SIZE
+                  TITULO DELIMITED BY SIZE
+                  INTO SAL-AUDIT-TEXT
+           END-STRING.
+           PERFORM 3000-WRITE-AUDIT THRU 3000-WRITE-AUDIT-EXIT.
+           DISPLAY "Este es el tutorial: " NUMERO.
+           MOVE SPACES TO SAL-AUDIT-TEXT.
+           STRING 'Este es el tutorial: ' DELIMITED BY SIZE
+                  NUMERO DELIMITED BY SIZE
+                  INTO SAL-AUDIT-TEXT
+           END-STRING.
+           PERFORM 3000-WRITE-AUDIT THRU 3000-WRITE-AUDIT-EXIT.
+           PERFORM 2000-PRINT-REPORT THRU 2000-PRINT-REPORT-EXIT.
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      * 2000-PRINT-REPORT - append this recipient's line to the   *
+      * greeting report on GREETRPT.  The file is opened OUTPUT   *
+      * and the header written only when GREET-FIRST-SW is 'Y'    *
+      * (SYSOUT cannot be closed and re-extended mid-step, so it  *
+      * is opened once and left open); the footer is written only *
+      * when GREET-LAST-SW is 'Y', so a run that CALLs this       *
+      * program once per recipient produces one header, one      *
+      * detail line per recipient and one footer, not the whole   *
+      * block replayed on every CALL.  GREETRPT is closed         *
+      * implicitly when SALMAIN's STOP RUN ends the job step.     *
+      *-----------------------------------------------------------*
+       2000-PRINT-REPORT.
+           ACCEPT SAL-RUN-DATE FROM DATE YYYYMMDD.
+           IF GREET-FIRST
+               OPEN OUTPUT GREETRPT-FILE
+               IF NOT GREETRPT-OK
+                   DISPLAY 'GREETRPT OPEN ERROR - STATUS '
+                       GREETRPT-STATUS
+                   GO TO 2000-PRINT-REPORT-EXIT
+               END-IF
+               MOVE SPACES TO REPORT-HEADER
+               MOVE 'TITULO : ' TO RH-LABEL
+               MOVE TITULO TO RH-TITULO
+               WRITE REPORT-HEADER
+               IF NOT GREETRPT-OK
+                   DISPLAY 'GREETRPT WRITE ERROR - STATUS '
+                       GREETRPT-STATUS
+                   GO TO 2000-PRINT-REPORT-EXIT
+               END-IF
+           END-IF.
+           MOVE SPACES TO REPORT-DETAIL.
+           MOVE 'MUY BUENAS, ' TO RD-LABEL.
+           MOVE SALUDO TO RD-SALUDO.
+           WRITE REPORT-DETAIL.
+           IF NOT GREETRPT-OK
+               DISPLAY 'GREETRPT WRITE ERROR - STATUS '
+                   GREETRPT-STATUS
+               GO TO 2000-PRINT-REPORT-EXIT
+           END-IF.
+           IF GREET-LAST
+               MOVE SPACES TO REPORT-FOOTER
+               MOVE 'RUN DATE     : ' TO RF-LABEL1
+               MOVE SAL-RUN-DATE TO RF-RUN-DATE
+               MOVE 'RUN COUNT    : ' TO RF-LABEL2
+               MOVE NUMERO TO RF-RUN-COUNT
+               WRITE REPORT-FOOTER
+               IF NOT GREETRPT-OK
+                   DISPLAY 'GREETRPT WRITE ERROR - STATUS '
+                       GREETRPT-STATUS
+               END-IF
+           END-IF.
+       2000-PRINT-REPORT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3000-WRITE-AUDIT - append a timestamped copy of the text  *
+      * just DISPLAYed to AUDITLOG, so the console output can be  *
+      * reconciled later.  AUDITLOG is opened OUTPUT only on the  *
+      * first audit event and left open for the same reason as    *
+      * GREETRPT above.                                           *
+      *-----------------------------------------------------------*
+       3000-WRITE-AUDIT.
+           ACCEPT SAL-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT SAL-RUN-TIME FROM TIME.
+           IF SAL-AUDITLOG-FIRST
+               OPEN OUTPUT AUDITLOG-FILE
+               IF NOT AUDITLOG-OK
+                   DISPLAY 'AUDITLOG OPEN ERROR - STATUS '
+                       AUDITLOG-STATUS
+                   GO TO 3000-WRITE-AUDIT-EXIT
+               END-IF
+               MOVE 'N' TO SAL-AUDITLOG-FIRST-SW
+           END-IF.
+           MOVE SPACES TO AUDITLOG-RECORD.
+           STRING SAL-RUN-DATE DELIMITED BY SIZE
+                  SAL-RUN-TIME DELIMITED BY SIZE
+                  INTO AL-TIMESTAMP
+           END-STRING.
+           MOVE SAL-AUDIT-TEXT TO AL-TEXT.
+           WRITE AUDITLOG-RECORD.
+           IF NOT AUDITLOG-OK
+               DISPLAY 'AUDITLOG WRITE ERROR - STATUS '
+                   AUDITLOG-STATUS
+           END-IF.
+       3000-WRITE-AUDIT-EXIT.
+           EXIT.
+
+       END PROGRAM DIVISION_DE_PROCEDIMIENTOS.
