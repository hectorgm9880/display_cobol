@@ -0,0 +1,38 @@
+//DIVPROC  JOB  (ACCTNO),'HGM GREETING RUN',
+//              CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//              NOTIFY=&SYSUID
+//*
+//*-------------------------------------------------------------*
+//* DIVPROC - NIGHTLY GREETING RUN                               *
+//*                                                              *
+//* RUNS SALMAIN, THE DRIVER FOR DIVISION_DE_PROCEDIMIENTOS.     *
+//* SALMAIN READS SALPARM/RECIPS/SALCTR, CALLS THE GREETING      *
+//* SUBPROGRAM ONCE PER RECIPIENT, AND WRITES GREETRPT, EXCPRPT  *
+//* AND AUDITLOG.  STEP GREET IS CONDITION-CODE CHECKED BELOW SO *
+//* THE JOB DOES NOT SILENTLY CONTINUE ON A BAD RETURN CODE.     *
+//*-------------------------------------------------------------*
+//*
+//GREET    EXEC PGM=SALMAIN
+//STEPLIB  DD   DSN=HGM.PROD.LOADLIB,DISP=SHR
+//SALPARM  DD   DSN=HGM.PROD.SALPARM,DISP=SHR
+//RECIPS   DD   DSN=HGM.PROD.RECIPS,DISP=SHR
+//SALCTR   DD   DSN=HGM.PROD.SALCTR,DISP=OLD
+//GREETRPT DD   SYSOUT=A
+//EXCPRPT  DD   SYSOUT=A
+//AUDITLOG DD   SYSOUT=A
+//SYSOUT   DD   SYSOUT=A
+//SYSUDUMP DD   SYSOUT=A
+//*
+//* CHECK THE RETURN CODE FROM GREET - ANYTHING OVER 4 MEANS THE
+//* RUN DID NOT COMPLETE CLEANLY (SALMAIN SETS RC 8 WHEN A BAD
+//* SALPARM-NUMERO WAS REJECTED TO EXCPRPT).  FORCE THE JOB'S OWN
+//* CONDITION CODE NON-ZERO SO OPERATIONS/THE SCHEDULER SEES THE
+//* JOB AS FAILED INSTEAD OF LETTING IT END CLEAN.
+//*
+//NOTIFY   IF (GREET.RC > 4) THEN
+//BADRC    EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=A
+//SYSIN    DD   *
+  SET MAXCC = 12
+/*
+//         ENDIF
