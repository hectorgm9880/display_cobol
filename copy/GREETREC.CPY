@@ -0,0 +1,29 @@
+      ******************************************************************
+      * GREETREC.CPY
+      * Author: Hector gm
+      * Date:  09-09-2019
+      * Purpose: Shared greeting record layout - SALUDO/TITULO/NUMERO.
+      *          COPY this into WORKING-STORAGE (callers that build the
+      *          greeting) or LINKAGE SECTION (programs that receive it
+      *          on a CALL USING) so every program agrees on the PICs.
+      *
+      * Modification History:
+      *   09-09-2019  HGM  Original version - pulled out of
+      *                    DIVISION_DE_PROCEDIMIENTOS so new
+      *                    reporting/driver programs do not have to
+      *                    redeclare the fields by hand.
+      *   31-10-2019  HGM  Added GREET-FIRST-SW/GREET-LAST-SW so the
+      *                    caller can tell DIVISION_DE_PROCEDIMIENTOS
+      *                    where the current CALL falls in a recipient
+      *                    loop - GREETRPT needs one header at the top
+      *                    of the run and one footer at the bottom, not
+      *                    a full header/detail/footer block replayed
+      *                    on every CALL.
+      ******************************************************************
+       01 SALUDO PIC A(22).
+       01 TITULO PIC A(40).
+       01 NUMERO PIC 9(01).
+       01 GREET-FIRST-SW PIC X(01).
+           88 GREET-FIRST VALUE 'Y'.
+       01 GREET-LAST-SW PIC X(01).
+           88 GREET-LAST VALUE 'Y'.
