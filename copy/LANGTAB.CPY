@@ -0,0 +1,20 @@
+      ******************************************************************
+      * LANGTAB.CPY
+      * Author: Hector gm
+      * Date:  21-10-2019
+      * Purpose: Language lookup table for the greeting/title text.
+      *          COPY into WORKING-STORAGE, populate the entries once
+      *          at the top of PROCEDURE DIVISION (see
+      *          1650-INIT-LANGUAGE-TABLE in SALMAIN), then SEARCH it
+      *          by SAL-LANG-CODE to localize SALUDO/TITULO.
+      *
+      * Modification History:
+      *   21-10-2019  HGM  Original version - Spanish and English
+      *                    entries for the international office run.
+      ******************************************************************
+       01 SAL-LANGUAGE-TABLE.
+           05 SAL-LANGUAGE-ENTRY OCCURS 2 TIMES
+                   INDEXED BY SAL-LANG-IDX.
+               10 SAL-LANG-CODE PIC X(02).
+               10 SAL-LANG-SALUDO-TEXT PIC A(22).
+               10 SAL-LANG-TITULO-TEXT PIC A(40).
