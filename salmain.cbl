@@ -0,0 +1,367 @@
+      ******************************************************************
+      * Author: Hector gm
+      * Date:  09-09-2019
+      * Purpose: Job-step driver for DIVISION_DE_PROCEDIMIENTOS.  Reads
+      *          the SALUDO/TITULO/NUMERO parameters, validates them,
+      *          and CALLs the greeting subprogram.
+      * Tectonics:
+      *
+      * Modification History:
+      *   09-09-2019  HGM  Original version.  SALPARM read and NUMERO
+      *                    validation moved here from
+      *                    DIVISION_DE_PROCEDIMIENTOS when that program
+      *                    became a called subprogram.
+      *   16-09-2019  HGM  WORKING-STORAGE now COPYs GREETREC instead
+      *                    of declaring SALUDO/TITULO/NUMERO inline.
+      *   30-09-2019  HGM  Added the RECIPS recipient file.  When it is
+      *                    present SALUDO is set to each recipient's
+      *                    name in turn and the greeting subprogram is
+      *                    CALLed once per recipient, so one run
+      *                    produces a personalized greeting for the
+      *                    whole distribution list.  With no RECIPS
+      *                    file the program still runs a single
+      *                    greeting off SALPARM, as before.
+      *   07-10-2019  HGM  Added the SALCTR run-counter control file.
+      *                    NUMERO is now read from SALCTR and
+      *                    incremented (wrapping at 9) on every
+      *                    execution, then written back at STOP RUN,
+      *                    so it tracks a true cumulative run count
+      *                    instead of always starting at the SALPARM
+      *                    value.  SALPARM-NUMERO is still validated
+      *                    and used to seed the counter the first time
+      *                    SALCTR does not yet exist.
+      *   21-10-2019  HGM  Added SALPARM-LANGUAGE-CODE and the LANGTAB
+      *                    lookup table.  When SALPARM does not supply
+      *                    its own TITULO text, TITULO and the default
+      *                    SALUDO text are now resolved from LANGTAB by
+      *                    language code instead of always being the
+      *                    Spanish literals, so the international
+      *                    office can run the same job in English.
+      *   28-10-2019  HGM  EXCPRPT FILLER labels are now MOVEd into
+      *                    named fields instead of relying on FD VALUE
+      *                    clauses, and the WRITE is FILE STATUS
+      *                    checked.  A RECIPS file that opens but has
+      *                    no records now falls back to the single
+      *                    SALPARM-driven greeting instead of silently
+      *                    producing no output.  A rejected
+      *                    SALPARM-NUMERO now also sets a non-zero
+      *                    RETURN-CODE so the JCL condition-code check
+      *                    has something real to test.
+      *   30-10-2019  HGM  9000-WRITE-COUNTER now checks FILE STATUS
+      *                    on the OPEN/WRITE and DISPLAYs a diagnostic
+      *                    on failure, matching the pattern used for
+      *                    GREETRPT/AUDITLOG/EXCPRPT - a run that fails
+      *                    to persist SALCTR was previously silent.
+      *   31-10-2019  HGM  Every CALL to DIVISION_DE_PROCEDIMIENTOS now
+      *                    sets the new GREET-FIRST-SW/GREET-LAST-SW
+      *                    parameters, so GREETRPT gets one header and
+      *                    one footer per run instead of a full
+      *                    header/detail/footer block per recipient.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALMAIN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALPARM-FILE ASSIGN TO "SALPARM"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS SALPARM-STATUS.
+           SELECT EXCPRPT-FILE ASSIGN TO "EXCPRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS EXCPRPT-STATUS.
+           SELECT RECIPS-FILE ASSIGN TO "RECIPS"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS RECIPS-STATUS.
+           SELECT SALCTR-FILE ASSIGN TO "SALCTR"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS SALCTR-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALPARM-FILE.
+       01 SALPARM-RECORD.
+           05 SALPARM-SALUDO PIC A(22).
+           05 SALPARM-TITULO PIC A(40).
+           05 SALPARM-NUMERO PIC X(01).
+           05 SALPARM-LANGUAGE-CODE PIC X(02).
+
+       FD  EXCPRPT-FILE.
+       01 EXCPRPT-RECORD.
+           05 EX-LABEL1 PIC X(18).
+           05 EX-BAD-NUMERO PIC X(01).
+           05 EX-LABEL2 PIC X(10).
+           05 EX-SALUDO PIC A(22).
+           05 FILLER PIC X(20).
+
+       FD  RECIPS-FILE.
+       01 RECIPS-RECORD.
+           05 RECIPS-NAME PIC A(22).
+
+       FD  SALCTR-FILE.
+       01 SALCTR-RECORD.
+           05 SALCTR-COUNT PIC 9(01).
+
+       WORKING-STORAGE SECTION.
+           COPY GREETREC.
+           COPY LANGTAB.
+
+       01 SAL-LANGUAGE-CODE PIC X(02) VALUE 'ES'.
+       01 SAL-DEFAULT-SALUDO-TEXT PIC X(22).
+
+       01 SALPARM-STATUS PIC X(02).
+           88 SALPARM-OK VALUE '00'.
+           88 SALPARM-EOF VALUE '10'.
+
+       01 EXCPRPT-STATUS PIC X(02).
+           88 EXCPRPT-OK VALUE '00'.
+
+       01 RECIPS-STATUS PIC X(02).
+           88 RECIPS-OK VALUE '00'.
+
+       01 SAL-RECIPS-EOF-SW PIC X(01) VALUE 'N'.
+           88 SAL-RECIPS-EOF VALUE 'Y'.
+
+       01 SAL-FIRST-RECIPIENT-SW PIC X(01) VALUE 'Y'.
+           88 SAL-FIRST-RECIPIENT VALUE 'Y'.
+
+       01 SAL-EXCEPTION-SW PIC X(01) VALUE 'N'.
+           88 SAL-EXCEPTION-FOUND VALUE 'Y'.
+
+       01 SALCTR-STATUS PIC X(02).
+           88 SALCTR-OK VALUE '00'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1650-INIT-LANGUAGE-TABLE THRU
+               1650-INIT-LANGUAGE-TABLE-EXIT.
+           MOVE SPACES TO SALUDO.
+           MOVE SPACES TO TITULO.
+           MOVE 5 TO NUMERO.
+           PERFORM 1000-READ-SALPARM THRU 1000-READ-SALPARM-EXIT.
+           PERFORM 1700-SET-LANGUAGE-TEXT THRU
+               1700-SET-LANGUAGE-TEXT-EXIT.
+           IF SALUDO = SPACES
+               MOVE SAL-DEFAULT-SALUDO-TEXT TO SALUDO
+           END-IF.
+           PERFORM 1600-READ-COUNTER THRU 1600-READ-COUNTER-EXIT.
+           OPEN INPUT RECIPS-FILE.
+           IF RECIPS-OK
+               PERFORM 2200-READ-RECIPIENT THRU 2200-READ-RECIPIENT-EXIT
+           END-IF.
+           IF RECIPS-OK AND NOT SAL-RECIPS-EOF
+               PERFORM 2100-PROCESS-RECIPIENT THRU
+                   2100-PROCESS-RECIPIENT-EXIT
+                   UNTIL SAL-RECIPS-EOF
+               CLOSE RECIPS-FILE
+           ELSE
+               IF RECIPS-OK
+                   CLOSE RECIPS-FILE
+               END-IF
+               MOVE 'Y' TO GREET-FIRST-SW
+               MOVE 'Y' TO GREET-LAST-SW
+               CALL 'DIVISION_DE_PROCEDIMIENTOS' USING SALUDO, TITULO,
+                   NUMERO, GREET-FIRST-SW, GREET-LAST-SW
+           END-IF.
+           PERFORM 9000-WRITE-COUNTER THRU 9000-WRITE-COUNTER-EXIT.
+           IF SAL-EXCEPTION-FOUND
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 2100-PROCESS-RECIPIENT - personalize SALUDO with the      *
+      * current recipient's name, read ahead to find out whether  *
+      * this is the last recipient (so GREET-LAST-SW can be set   *
+      * before the CALL), then CALL the greeting subprogram.      *
+      *-----------------------------------------------------------*
+       2100-PROCESS-RECIPIENT.
+           MOVE RECIPS-NAME TO SALUDO.
+           IF SAL-FIRST-RECIPIENT
+               MOVE 'Y' TO GREET-FIRST-SW
+           ELSE
+               MOVE 'N' TO GREET-FIRST-SW
+           END-IF.
+           PERFORM 2200-READ-RECIPIENT THRU 2200-READ-RECIPIENT-EXIT.
+           IF SAL-RECIPS-EOF
+               MOVE 'Y' TO GREET-LAST-SW
+           ELSE
+               MOVE 'N' TO GREET-LAST-SW
+           END-IF.
+           CALL 'DIVISION_DE_PROCEDIMIENTOS' USING SALUDO, TITULO,
+               NUMERO, GREET-FIRST-SW, GREET-LAST-SW.
+           MOVE 'N' TO SAL-FIRST-RECIPIENT-SW.
+       2100-PROCESS-RECIPIENT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2200-READ-RECIPIENT - read the next RECIPS record.        *
+      *-----------------------------------------------------------*
+       2200-READ-RECIPIENT.
+           READ RECIPS-FILE
+               AT END
+                   SET SAL-RECIPS-EOF TO TRUE
+           END-READ.
+       2200-READ-RECIPIENT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1000-READ-SALPARM - read the day's SALUDO/TITULO/NUMERO   *
+      * from the SALPARM parameter file.  If the file is missing  *
+      * or empty the compiled-in defaults above are kept, so a    *
+      * shop that has not yet set up SALPARM.DAT still runs.      *
+      *-----------------------------------------------------------*
+       1000-READ-SALPARM.
+           OPEN INPUT SALPARM-FILE.
+           IF NOT SALPARM-OK
+               CLOSE SALPARM-FILE
+               GO TO 1000-READ-SALPARM-EXIT
+           END-IF.
+           READ SALPARM-FILE
+               AT END
+                   GO TO 1000-READ-SALPARM-CLOSE
+           END-READ.
+           MOVE SALPARM-SALUDO TO SALUDO.
+           IF SALPARM-TITULO NOT = SPACES
+               MOVE SALPARM-TITULO TO TITULO
+           END-IF.
+           IF SALPARM-LANGUAGE-CODE NOT = SPACES
+               MOVE SALPARM-LANGUAGE-CODE TO SAL-LANGUAGE-CODE
+           END-IF.
+           PERFORM 1500-VALIDATE-NUMERO THRU 1500-VALIDATE-NUMERO-EXIT.
+       1000-READ-SALPARM-CLOSE.
+           CLOSE SALPARM-FILE.
+       1000-READ-SALPARM-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1500-VALIDATE-NUMERO - reject a SALPARM-NUMERO that is not*
+      * numeric or not in the 0-9 range NUMERO can hold.  A bad   *
+      * value is logged to EXCPRPT and the compiled-in/previous   *
+      * NUMERO is kept so the run continues.                      *
+      *-----------------------------------------------------------*
+       1500-VALIDATE-NUMERO.
+           IF SALPARM-NUMERO IS NOT NUMERIC
+               GO TO 1500-VALIDATE-NUMERO-REJECT
+           END-IF.
+           IF SALPARM-NUMERO < '0' OR SALPARM-NUMERO > '9'
+               GO TO 1500-VALIDATE-NUMERO-REJECT
+           END-IF.
+           MOVE SALPARM-NUMERO TO NUMERO.
+           GO TO 1500-VALIDATE-NUMERO-EXIT.
+       1500-VALIDATE-NUMERO-REJECT.
+           SET SAL-EXCEPTION-FOUND TO TRUE.
+           OPEN EXTEND EXCPRPT-FILE.
+           IF NOT EXCPRPT-OK
+               OPEN OUTPUT EXCPRPT-FILE
+           END-IF.
+           IF NOT EXCPRPT-OK
+               DISPLAY 'EXCPRPT OPEN ERROR - STATUS ' EXCPRPT-STATUS
+               GO TO 1500-VALIDATE-NUMERO-EXIT
+           END-IF.
+           MOVE SPACES TO EXCPRPT-RECORD.
+           MOVE 'INVALID NUMERO : ' TO EX-LABEL1.
+           MOVE SALPARM-NUMERO TO EX-BAD-NUMERO.
+           MOVE ' SALUDO : ' TO EX-LABEL2.
+           MOVE SALUDO TO EX-SALUDO.
+           WRITE EXCPRPT-RECORD.
+           IF NOT EXCPRPT-OK
+               DISPLAY 'EXCPRPT WRITE ERROR - STATUS ' EXCPRPT-STATUS
+           END-IF.
+           CLOSE EXCPRPT-FILE.
+       1500-VALIDATE-NUMERO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1650-INIT-LANGUAGE-TABLE - build the SALUDO/TITULO lookup  *
+      * table.  Called at the top of PROCEDURE DIVISION, before    *
+      * SALPARM is read, so the table is ready as soon as a        *
+      * language code is available.                                *
+      *-----------------------------------------------------------*
+       1650-INIT-LANGUAGE-TABLE.
+           SET SAL-LANG-IDX TO 1.
+           MOVE 'ES' TO SAL-LANG-CODE (SAL-LANG-IDX).
+           MOVE 'mensaje concatenado.' TO
+               SAL-LANG-SALUDO-TEXT (SAL-LANG-IDX).
+           MOVE 'mensaje en variable' TO
+               SAL-LANG-TITULO-TEXT (SAL-LANG-IDX).
+           SET SAL-LANG-IDX TO 2.
+           MOVE 'EN' TO SAL-LANG-CODE (SAL-LANG-IDX).
+           MOVE 'concatenated message.' TO
+               SAL-LANG-SALUDO-TEXT (SAL-LANG-IDX).
+           MOVE 'message in a variable' TO
+               SAL-LANG-TITULO-TEXT (SAL-LANG-IDX).
+       1650-INIT-LANGUAGE-TABLE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1700-SET-LANGUAGE-TEXT - look up SAL-LANGUAGE-CODE in      *
+      * LANGTAB.  The matching entry's TITULO text is used only    *
+      * when SALPARM did not supply its own TITULO; its SALUDO     *
+      * text becomes the default greeting when there is no         *
+      * recipient file or the recipient record is blank.  An       *
+      * unknown language code falls back to the Spanish entry.     *
+      *-----------------------------------------------------------*
+       1700-SET-LANGUAGE-TEXT.
+           SET SAL-LANG-IDX TO 1.
+           SEARCH SAL-LANGUAGE-ENTRY
+               AT END
+                   SET SAL-LANG-IDX TO 1
+               WHEN SAL-LANG-CODE (SAL-LANG-IDX) = SAL-LANGUAGE-CODE
+                   CONTINUE
+           END-SEARCH.
+           MOVE SAL-LANG-SALUDO-TEXT (SAL-LANG-IDX) TO
+               SAL-DEFAULT-SALUDO-TEXT.
+           IF TITULO = SPACES
+               MOVE SAL-LANG-TITULO-TEXT (SAL-LANG-IDX) TO TITULO
+           END-IF.
+       1700-SET-LANGUAGE-TEXT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1600-READ-COUNTER - read the persisted run count from      *
+      * SALCTR and increment it (wrapping to zero past 9) to get   *
+      * this run's NUMERO.  If SALCTR does not exist yet, this is  *
+      * the first run - NUMERO keeps the SALPARM-supplied value    *
+      * and that becomes the seed the next run increments from.    *
+      *-----------------------------------------------------------*
+       1600-READ-COUNTER.
+           OPEN INPUT SALCTR-FILE.
+           IF NOT SALCTR-OK
+               CLOSE SALCTR-FILE
+               GO TO 1600-READ-COUNTER-EXIT
+           END-IF.
+           READ SALCTR-FILE
+               AT END
+                   GO TO 1600-READ-COUNTER-CLOSE
+           END-READ.
+           ADD 1 TO SALCTR-COUNT
+               ON SIZE ERROR
+                   MOVE ZERO TO SALCTR-COUNT
+           END-ADD.
+           MOVE SALCTR-COUNT TO NUMERO.
+       1600-READ-COUNTER-CLOSE.
+           CLOSE SALCTR-FILE.
+       1600-READ-COUNTER-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9000-WRITE-COUNTER - persist this run's NUMERO back to     *
+      * SALCTR so the next execution continues counting from it.   *
+      *-----------------------------------------------------------*
+       9000-WRITE-COUNTER.
+           MOVE NUMERO TO SALCTR-COUNT.
+           OPEN OUTPUT SALCTR-FILE.
+           IF NOT SALCTR-OK
+               DISPLAY 'SALCTR OPEN ERROR - STATUS ' SALCTR-STATUS
+               GO TO 9000-WRITE-COUNTER-EXIT
+           END-IF.
+           WRITE SALCTR-RECORD.
+           IF NOT SALCTR-OK
+               DISPLAY 'SALCTR WRITE ERROR - STATUS ' SALCTR-STATUS
+           END-IF.
+           CLOSE SALCTR-FILE.
+       9000-WRITE-COUNTER-EXIT.
+           EXIT.
+
+       END PROGRAM SALMAIN.
